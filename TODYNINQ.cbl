@@ -0,0 +1,151 @@
+       CBL OPT(2),DYNAM
+       CBL ARCH(12) TUNE(12)
+       CBL DISPSIGN(SEP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TODYNINQ.
+      *===============================================================
+      *     Interactive inquiry panel for the benchmark results
+      *     history file (TODYNRES) built by TODYNAM1-6.  Lets an
+      *     analyst filter by run date, program, and call type and
+      *     browse the matching records without waiting on a batch
+      *     report - TODYNCMP (request 002) remains the one-page
+      *     cross-run comparison for a formal writeup; this is for
+      *     looking a specific run up on the spot.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RESFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-DONE-SW            PIC  X(01)  Value 'N'.
+       01  WS-EOF-SW             PIC  X(01)  Value 'N'.
+       01  WS-MATCH-COUNT        PIC  9(05)  Value 0.
+       01  WS-CONTINUE-KEY       PIC  X(01).
+
+           COPY RESWS.
+
+      *---------------------------------------------------------------
+      *    Filter criteria entered on the inquiry panel.  A blank
+      *    filter matches every record for that field.
+      *---------------------------------------------------------------
+       01  WS-FILTER-DATE        PIC  X(08)  Value Spaces.
+       01  WS-FILTER-PROGRAM     PIC  X(08)  Value Spaces.
+       01  WS-FILTER-CALLTYPE    PIC  X(01)  Value Spaces.
+       01  WS-FILTER-EXIT        PIC  X(01)  Value Spaces.
+
+       01  WS-SHOW-CPU-DIFF      PIC  ZZZZ9.999999.
+       01  WS-SHOW-WALL-DIFF     PIC  ZZZZ9.99.
+
+       SCREEN SECTION.
+       01  SCR-INQUIRY-PANEL.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 VALUE
+               'TODYNINQ - TODYNAM BENCHMARK RUN HISTORY INQUIRY'.
+           05 LINE 02 COLUMN 01 VALUE
+               '=================================================='.
+           05 LINE 04 COLUMN 01 VALUE
+               'Run date   (YYYYMMDD, blank = all) . . . . . :'.
+           05 LINE 04 COLUMN 50 PIC X(08) USING WS-FILTER-DATE.
+           05 LINE 05 COLUMN 01 VALUE
+               'Program    (TODYNAM1-6, blank = all) . . . . :'.
+           05 LINE 05 COLUMN 50 PIC X(08) USING WS-FILTER-PROGRAM.
+           05 LINE 06 COLUMN 01 VALUE
+               'Call type  (I = Identifier, L = Literal,'.
+           05 LINE 07 COLUMN 01 VALUE
+               '            blank = all)  . . . . . . . . . . :'.
+           05 LINE 07 COLUMN 50 PIC X(01) USING WS-FILTER-CALLTYPE.
+           05 LINE 09 COLUMN 01 VALUE
+               'Enter to search, X to exit . . . . . . . . . :'.
+           05 LINE 09 COLUMN 50 PIC X(01) USING WS-FILTER-EXIT.
+
+      *===============================================================
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           Perform Until WS-DONE-SW = 'Y'
+               Perform Get-Criteria
+               If WS-FILTER-EXIT = 'X' Or WS-FILTER-EXIT = 'x'
+                   Move 'Y' To WS-DONE-SW
+               Else
+                   Perform Search-History
+               End-If
+           End-Perform
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *    Draw the inquiry panel and accept the filter criteria.
+      *--------------------------------------------------------------
+       Get-Criteria.
+           Move Spaces To WS-FILTER-DATE WS-FILTER-PROGRAM
+                          WS-FILTER-CALLTYPE WS-FILTER-EXIT
+           Display SCR-INQUIRY-PANEL
+           Accept SCR-INQUIRY-PANEL
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Browse TODYNRES top to bottom, showing every record that
+      *    matches the entered criteria.  A blank filter field
+      *    matches everything, so Enter with nothing typed lists the
+      *    whole history.
+      *--------------------------------------------------------------
+       Search-History.
+           Move 0   To WS-MATCH-COUNT
+           Move 'N' To WS-EOF-SW
+           Open Input TODYNRES-FILE
+           If WS-RESFILE-STATUS Not = '00'
+               Display ' '
+               Display '    *** TODYNRES NOT AVAILABLE (STATUS '
+                       WS-RESFILE-STATUS ') - NOTHING TO SEARCH ***'
+           Else
+               Display ' '
+               Display 'PROGRAM  CALL TYPE   MODULE    RUN DATE  '
+                       'RUN TIME  CPU DIFF       WALL DIFF'
+               Display '--------------------------------------------'
+                       '----------------------------'
+               Perform Until WS-EOF-SW = 'Y'
+                   Read TODYNRES-FILE Next Record
+                       At End
+                           Move 'Y' To WS-EOF-SW
+                       Not At End
+                           Perform Show-Record-If-Match
+                   End-Read
+               End-Perform
+               Close TODYNRES-FILE
+               Display '--------------------------------------------'
+                       '----------------------------'
+               Display WS-MATCH-COUNT ' matching record(s) displayed.'
+           End-If
+           Display ' '
+           Display 'Press Enter to continue . . .'
+           Accept WS-CONTINUE-KEY
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Show one history record if it passes every supplied
+      *    filter.
+      *--------------------------------------------------------------
+       Show-Record-If-Match.
+           If (WS-FILTER-DATE = Spaces Or
+                   RR-KEY-DATE = WS-FILTER-DATE)
+               And (WS-FILTER-PROGRAM = Spaces Or
+                   RR-KEY-PROGRAM = WS-FILTER-PROGRAM)
+               And (WS-FILTER-CALLTYPE = Space Or
+                   RR-KEY-CALLTYPE = WS-FILTER-CALLTYPE)
+               Add 1 To WS-MATCH-COUNT
+               Move RR-CPU-DIFF  To WS-SHOW-CPU-DIFF
+               Move RR-WALL-DIFF To WS-SHOW-WALL-DIFF
+               Display RR-PROGRAM-ID '  ' RR-CALL-TYPE '  '
+                       RR-MODULE-NAME '  ' RR-RUN-DATE '  '
+                       RR-RUN-TIME '  ' WS-SHOW-CPU-DIFF '  '
+                       WS-SHOW-WALL-DIFF
+           End-If
+           EXIT.
