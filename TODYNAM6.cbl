@@ -2,16 +2,310 @@
        CBL ARCH(12) TUNE(12)
        CBL DISPSIGN(SEP)
        IDENTIFICATION DIVISION.
-    5  PROGRAM-ID.    TODYNAM6.
-    6  DATA DIVISION.
-    7  WORKING-STORAGE SECTION.
-    8  01  STUFF-FOR-THIS-PGM.
-    9      05 WS-A31BR14I        PIC  X(08) Value 'A31BR14I'.
+       PROGRAM-ID.    TODYNAM6.
+      *===============================================================
+      *     Call WS-A31BR14I Using CPUTIME-DATA-ITEMS
+      *     Call 'A31BR14L'  Using CPUTIME-DATA-ITEMS
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           COPY EXTSEL.
+           COPY CTLSEL.
+           COPY CKPSEL.
+           COPY AUDSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RESFD.
+           COPY EXTFD.
+           COPY CTLFD.
+           COPY CKPFD.
+           COPY AUDFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  STUFF-FOR-THIS-PGM.
+           05 WS-A31BR14I        PIC  X(08) Value 'A31BR14I'.
+           05 WS-PGM-ID          PIC  X(08) Value 'TODYNAM6'.
+           05 WS-COMPILE-OPTS    PIC  X(48)
+                  Value 'OPT(2) NODYNAM ARCH(12) TUNE(12) DISPSIGN(SEP)'.
+
+
+       01  CPUTIME-DATA-ITEMS.
+           05 CPUTIME-Start      PIC  9(12)V9(6) COMP-5.
+           05 CPUTIME-End        PIC  9(12)V9(6) COMP-5.
+           05 CPUTIME-Diff       PIC  9(12)V9(6) COMP-5.
+           05 CPUTIME-Show-CPU   PIC  Z(11)9.9(6).
+           05 COBOL-DIFF         PIC  9(03)V9(6) COMP-5.
+           05 W-CPUTIME9         PIC  X(08) Value 'CPUTIME9'.
+
+           COPY RESWS.
+           COPY EXTWS.
+           COPY CTLWS.
+           COPY CKPWS.
+           COPY STATWS.
+           COPY WALLWS.
+           COPY AUDWS.
+
+       01  WS-SAMPLE-COUNTERS.
+           05 WS-VAR-SAMPLE-NO   PIC  9(02)  Value 0.
+           05 WS-LIT-SAMPLE-NO   PIC  9(02)  Value 0.
+           05 WS-VAR-TIMES       PIC  9(02)  Value 5.
+           05 WS-LIT-TIMES       PIC  9(02)  Value 5.
+
+       LINKAGE SECTION.
+       01  LS-RUN-PARM.
+           05 LS-PARM-LEN         PIC S9(4) COMP.
+           05 LS-PARM-TEXT        PIC  X(17).
 
       *===============================================================
-   12  PROCEDURE DIVISION.
-   13  PROGRAM-MAIN.
-   14      CALL WS-A31BR14I   *> Call Identifier
-   15      CALL 'A31BR14L'    *> Call Literal
-   16      GOBACK.
+       PROCEDURE DIVISION USING LS-RUN-PARM.
+      *---------------------------------------------------------------
+      *  &SYSUID only substitutes on the JOB statement, not on an
+      *  EXEC's PARM, and &JOBNAME is not a real JCL symbol at all -
+      *  so LS-RUN-PARM is NOT auto-populated by JES.  It exists so
+      *  a submitting TSO CLIST/REXX or scheduler can push real
+      *  userid/jobname text into PARM itself before this job gets
+      *  submitted.  When no such PARM is supplied, TODYNJOB (a site
+      *  utility, not part of this suite) supplies the running job's
+      *  actual userid/jobname instead.
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           If LS-PARM-LEN > 0
+               Unstring LS-PARM-TEXT(1:LS-PARM-LEN) Delimited By ','
+                   Into WS-AUD-USERID WS-AUD-JOBNAME
+               End-Unstring
+           Else
+               Call 'TODYNJOB' Using WS-AUD-USERID WS-AUD-JOBNAME
+           End-If
+           Perform Read-Control-File
+           Perform Open-Results-File
+           Perform Open-Extract-File
+           Perform Open-Checkpoint-File
+           Perform Open-Audit-File
+           Perform Write-Audit-Rec
+           Perform Get-Start-CPU  *> Get Setup stuff out Of way
+           Call WS-A31BR14I       *> Call Identifier
+           Call 'A31BR14L'        *> Call Literal
+
+           Display 'Compiler option is NODYNAM'
+           Display ' '
+
+           Display 'Measure Call WS-A31BR14I  Static Call Identifier'
+           Move 'TODYNAM6'   To CKP-KEY-PROGRAM
+           Move 'I'          To CKP-KEY-CALLTYPE
+           Perform Read-Sample-Progress
+           Compute WS-VAR-SAMPLE-NO = WS-NEXT-SAMPLE-NO - 1
+           Compute WS-VAR-TIMES     = 6 - WS-NEXT-SAMPLE-NO
+           Perform Measure-Call-Var  WS-VAR-TIMES Times
+           Perform Compute-Id-Stats
+
+           Display ' '
+           Display "Measure Call 'A31BR14L'   Static Call Literal"
+           Move 'L'          To CKP-KEY-CALLTYPE
+           Perform Read-Sample-Progress
+           Compute WS-LIT-SAMPLE-NO = WS-NEXT-SAMPLE-NO - 1
+           Compute WS-LIT-TIMES     = 6 - WS-NEXT-SAMPLE-NO
+           Perform Measure-Call-Literal  WS-LIT-TIMES Times
+           Perform Compute-Lit-Stats
+
+           Move 'TODYNAM6'   To CKP-KEY-PROGRAM
+           Move 'I'          To CKP-KEY-CALLTYPE
+           Move 1            To WS-NEXT-SAMPLE-NO
+           Perform Write-Sample-Progress
+           Move 'L'          To CKP-KEY-CALLTYPE
+           Perform Write-Sample-Progress
+
+           Perform Close-Results-File
+           Perform Close-Extract-File
+           Perform Close-Checkpoint-File
+           Perform Close-Audit-File
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *  Measure Call VARIABLE
+      *--------------------------------------------------------------
+       Measure-Call-Var.
+           Move 'IDENTIFIER' To WS-CALL-TYPE
+           Move WS-A31BR14I  To WS-MODULE-NAME
+           Add 1             To WS-VAR-SAMPLE-NO
+           Move 'TODYNAM6'   To CKP-KEY-PROGRAM
+           Move 'I'          To CKP-KEY-CALLTYPE
+           Move WS-VAR-SAMPLE-NO To CKP-KEY-SAMPLE
+           Perform Read-Checkpoint
+           Move CKP-ITER-DONE To WS-LOOP-START
+           Move 0             To WS-CKP-COUNTER
+           Perform Get-Start-CPU
+           Perform Get-Start-Wall
+           Perform Varying WS-LOOP-IDX From WS-LOOP-START By 1
+                   Until WS-LOOP-IDX >= WS-ITER-COUNT
+               Call WS-A31BR14I  Using CPUTIME-DATA-ITEMS
+               Add 1 To WS-CKP-COUNTER
+               If WS-CKP-COUNTER >= WS-CHECKPOINT-INT
+                   Perform Get-End-CPU
+                   Compute CKP-ACCUM-CPU =
+                       CKP-ACCUM-CPU + (CPUTIME-End - CPUTIME-Start)
+                   Perform Get-End-Wall
+                   Compute CKP-ACCUM-WALL =
+                       CKP-ACCUM-WALL +
+                           (WS-WALL-END-CS - WS-WALL-START-CS)
+                   Compute CKP-ITER-DONE = WS-LOOP-IDX + 1
+                   Perform Write-Checkpoint
+                   Move 0 To WS-CKP-COUNTER
+                   Perform Get-Start-CPU
+                   Perform Get-Start-Wall
+               End-If
+           End-Perform
+           Perform Get-End-CPU
+           Compute CPUTIME-DIFF =
+               CKP-ACCUM-CPU + (CPUTIME-End - CPUTIME-Start)
+           Perform Get-End-Wall
+           Compute WS-WALL-DIFF-CS =
+               CKP-ACCUM-WALL + (WS-WALL-END-CS - WS-WALL-START-CS)
+           Perform Display-CPU-Used
+           Perform Display-Wall-Used
+           Perform Write-Result-Rec
+           Perform Write-Extract-Rec
+           Move CPUTIME-DIFF To WS-ID-SAMPLE(WS-VAR-SAMPLE-NO)
+           Move 0            To CKP-ITER-DONE
+           Move CPUTIME-DIFF To CKP-ACCUM-CPU
+           Move 0 To CKP-ACCUM-WALL
+           Perform Write-Checkpoint
+           Compute WS-NEXT-SAMPLE-NO = WS-VAR-SAMPLE-NO + 1
+           Perform Write-Sample-Progress
+           EXIT.
+
+
+
+      *--------------------------------------------------------------
+      *  Measure Call Literal
+      *--------------------------------------------------------------
+       Measure-Call-Literal.
+           Move 'LITERAL'    To WS-CALL-TYPE
+           Move 'A31BR14L'   To WS-MODULE-NAME
+           Add 1             To WS-LIT-SAMPLE-NO
+           Move 'TODYNAM6'   To CKP-KEY-PROGRAM
+           Move 'L'          To CKP-KEY-CALLTYPE
+           Move WS-LIT-SAMPLE-NO To CKP-KEY-SAMPLE
+           Perform Read-Checkpoint
+           Move CKP-ITER-DONE To WS-LOOP-START
+           Move 0             To WS-CKP-COUNTER
+           Perform Get-Start-CPU
+           Perform Get-Start-Wall
+           Perform Varying WS-LOOP-IDX From WS-LOOP-START By 1
+                   Until WS-LOOP-IDX >= WS-ITER-COUNT
+               Call 'A31BR14L' Using CPUTIME-DATA-ITEMS
+               Add 1 To WS-CKP-COUNTER
+               If WS-CKP-COUNTER >= WS-CHECKPOINT-INT
+                   Perform Get-End-CPU
+                   Compute CKP-ACCUM-CPU =
+                       CKP-ACCUM-CPU + (CPUTIME-End - CPUTIME-Start)
+                   Perform Get-End-Wall
+                   Compute CKP-ACCUM-WALL =
+                       CKP-ACCUM-WALL +
+                           (WS-WALL-END-CS - WS-WALL-START-CS)
+                   Compute CKP-ITER-DONE = WS-LOOP-IDX + 1
+                   Perform Write-Checkpoint
+                   Move 0 To WS-CKP-COUNTER
+                   Perform Get-Start-CPU
+                   Perform Get-Start-Wall
+               End-If
+           End-Perform
+           Perform Get-End-CPU
+           Compute CPUTIME-DIFF =
+               CKP-ACCUM-CPU + (CPUTIME-End - CPUTIME-Start)
+           Perform Get-End-Wall
+           Compute WS-WALL-DIFF-CS =
+               CKP-ACCUM-WALL + (WS-WALL-END-CS - WS-WALL-START-CS)
+           Perform Display-CPU-Used
+           Perform Display-Wall-Used
+           Perform Write-Result-Rec
+           Perform Write-Extract-Rec
+           Move CPUTIME-DIFF To WS-LIT-SAMPLE(WS-LIT-SAMPLE-NO)
+           Move 0            To CKP-ITER-DONE
+           Move CPUTIME-DIFF To CKP-ACCUM-CPU
+           Move 0 To CKP-ACCUM-WALL
+           Perform Write-Checkpoint
+           Compute WS-NEXT-SAMPLE-NO = WS-LIT-SAMPLE-NO + 1
+           Perform Write-Sample-Progress
+           EXIT.
+
+
+
+      *--------------------------------------------------------------
+      *    get the CPU Usage Before the code to be measured.
+      *--------------------------------------------------------------
+       GET-Start-CPU.
+           Call W-CPUTIME9 Using CPUTIME-Start
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    get the CPU Usage Before the code to be measured.
+      *--------------------------------------------------------------
+       GET-End-CPU.
+           Call W-CPUTIME9 Using CPUTIME-End
+           EXIT.
+
+
+
+      *--------------------------------------------------------------
+      *    Display the already-computed CPUTIME-DIFF, so the
+      *    checkpointed measurement loops can combine CKP-ACCUM-CPU
+      *    with the final segment themselves and still share the same
+      *    DISPLAY format.
+      *--------------------------------------------------------------
+       Display-CPU-Used.
+           Move CPUTIME-DIFF to CPUTIME-Show-CPU
+           Display ' E: '  CPUTIME-End '  -  S: '  CPUTIME-Start
+                   ' =  '  CPUTIME-Show-CPU
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Results history file Open/Write/Close  (shared copybook)
+      *--------------------------------------------------------------
+           COPY RESWRITE.
+
+
+      *--------------------------------------------------------------
+      *    Capacity-planning CSV extract Open/Write/Close  (shared
+      *    copybook)
+      *--------------------------------------------------------------
+           COPY EXTWRITE.
+
+
+      *--------------------------------------------------------------
+      *    Control/parameter file read  (shared copybook)
+      *--------------------------------------------------------------
+           COPY CTLREAD.
+
+
+      *--------------------------------------------------------------
+      *    Checkpoint/restart for the measurement loops  (shared
+      *    copybook)
+      *--------------------------------------------------------------
+           COPY CKPRTN.
+
+
+      *--------------------------------------------------------------
+      *    Min/max/average/stddev across the 5 repeated samples
+      *    (shared copybook)
+      *--------------------------------------------------------------
+           COPY STATCALC.
+
+
+      *--------------------------------------------------------------
+      *    Wall-clock (elapsed) timing alongside the CPU time
+      *    (shared copybook)
+      *--------------------------------------------------------------
+           COPY WALLRTN.
+
 
+      *--------------------------------------------------------------
+      *    Run audit trail Open/Write/Close  (shared copybook)
+      *--------------------------------------------------------------
+           COPY AUDWRITE.
