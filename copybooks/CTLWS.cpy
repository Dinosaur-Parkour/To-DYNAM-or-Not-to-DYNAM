@@ -0,0 +1,11 @@
+      *===============================================================
+      *    WORKING-STORAGE items for the benchmark control/parameter
+      *    file.  COPY into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-CTL-ITEMS.
+           05 WS-CTLFILE-STATUS   PIC X(02).
+           05 WS-ITER-COUNT       PIC 9(09)  COMP-5  Value 1000000.
+           05 WS-CHECKPOINT-INT   PIC 9(09)  COMP-5  Value 100000.
+           05 WS-REGRESS-PCT      PIC 9(03)  COMP-5  Value 10.
+           05 WS-CTL-MODULE-NAME  PIC X(08)  Value Spaces.
+           05 WS-RECON-PCT        PIC 9(03)  COMP-5  Value 25.
