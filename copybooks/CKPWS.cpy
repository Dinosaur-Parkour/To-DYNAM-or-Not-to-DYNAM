@@ -0,0 +1,11 @@
+      *===============================================================
+      *    WORKING-STORAGE items supporting checkpoint/restart of the
+      *    measurement loops.  COPY into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-CKP-CTL.
+           05 WS-CKPFILE-STATUS   PIC X(02).
+           05 WS-CKP-COUNTER      PIC 9(09)  COMP-5  Value 0.
+           05 WS-LOOP-IDX         PIC 9(09)  COMP-5  Value 0.
+           05 WS-LOOP-START       PIC 9(09)  COMP-5  Value 0.
+           05 WS-NEXT-SAMPLE-NO   PIC 9(02)  COMP-5  Value 1.
+           05 WS-RELOAD-SAMPLE-NO PIC 9(02)  COMP-5  Value 0.
