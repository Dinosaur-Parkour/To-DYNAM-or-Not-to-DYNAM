@@ -0,0 +1,21 @@
+      *===============================================================
+      *    WORKING-STORAGE items supporting writes to the benchmark
+      *    run audit trail file.  COPY into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-AUDFILE-CTL.
+           05 WS-AUDFILE-STATUS   PIC X(02).
+           05 WS-AUD-DATE-TIME    PIC X(21).
+
+      *---------------------------------------------------------------
+      *    Run-identifying items.  Populated either from real text a
+      *    submitting TSO CLIST/REXX or scheduler pushes into PARM on
+      *    the EXEC statement, or - when no PARM is supplied - from
+      *    TODYNJOB, a site utility that reads the running job's own
+      *    userid/jobname (PARM text on an EXEC statement is NOT
+      *    resolved by JES/TSO symbol substitution, so &SYSUID/
+      *    &JOBNAME style placeholders there would not work).
+      *    Defaulted to spaces so a run with neither path available
+      *    still writes an audit record.
+      *---------------------------------------------------------------
+       01  WS-AUD-USERID           PIC X(08)  Value Spaces.
+       01  WS-AUD-JOBNAME          PIC X(08)  Value Spaces.
