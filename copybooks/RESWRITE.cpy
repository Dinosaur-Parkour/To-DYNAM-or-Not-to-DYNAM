@@ -0,0 +1,52 @@
+      *===============================================================
+      *    Open/write/close logic for the benchmark results history
+      *    file.  COPY RESWRITE.  Caller must declare WS-PGM-ID PIC
+      *    X(08) Value '<its own PROGRAM-ID>' in WORKING-STORAGE, and
+      *    Move the call type ('IDENTIFIER'/'LITERAL') to WS-CALL-TYPE
+      *    and the target module name to WS-MODULE-NAME before
+      *    Perform Write-Result-Rec.  WS-ITER-COUNT (from CTLWS/
+      *    CTLREAD) is persisted alongside the CPU/wall totals so a
+      *    later reader can derive a per-call cost from a history
+      *    record without assuming every run used the same iteration
+      *    count.  TODYNRES is a VSAM KSDS - jcl/TODYNSETUP.jcl must
+      *    DEFINE the cluster once before the first run; the status
+      *    '35'/OPEN OUTPUT fallback below is a defensive sandbox
+      *    fallback, not how the cluster gets created on real z/OS.
+      *===============================================================
+       Open-Results-File.
+           Open I-O TODYNRES-FILE
+           If WS-RESFILE-STATUS = '35'
+               Open Output TODYNRES-FILE
+               Close TODYNRES-FILE
+               Open I-O TODYNRES-FILE
+           End-If
+           EXIT.
+
+
+       Write-Result-Rec.
+           Move Function Current-Date  To WS-CURR-DATE-TIME
+           Add 1                       To WS-RESULT-SEQ
+           Move WS-CURR-DATE-TIME(1:8) To RR-KEY-DATE
+           Move WS-CURR-DATE-TIME(9:6) To RR-KEY-TIME
+           Move WS-PGM-ID              To RR-KEY-PROGRAM
+           Move WS-CALL-TYPE(1:1)      To RR-KEY-CALLTYPE
+           Move WS-RESULT-SEQ          To RR-KEY-SEQ
+           Move WS-PGM-ID              To RR-PROGRAM-ID
+           Move WS-CALL-TYPE           To RR-CALL-TYPE
+           Move WS-MODULE-NAME         To RR-MODULE-NAME
+           Move RR-KEY-DATE            To RR-RUN-DATE
+           Move RR-KEY-TIME            To RR-RUN-TIME
+           Move CPUTIME-Diff           To RR-CPU-DIFF
+           Compute RR-WALL-DIFF = WS-WALL-DIFF-CS / 100
+           Move WS-ITER-COUNT          To RR-ITER-COUNT
+           Write WS-RESULT-REC
+               Invalid Key
+                   Display '    *** DUPLICATE RESULT KEY *** ' RR-KEY
+                           ' NOT WRITTEN TO TODYNRES'
+           End-Write
+           EXIT.
+
+
+       Close-Results-File.
+           Close TODYNRES-FILE
+           EXIT.
