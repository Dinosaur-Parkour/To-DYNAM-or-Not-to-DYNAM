@@ -0,0 +1,66 @@
+      *===============================================================
+      *    Compute and display min/max/average/stddev across the 5
+      *    repeated Measure-Call-Var / Measure-Call-Literal samples
+      *    stored in WS-ID-SAMPLE / WS-LIT-SAMPLE.  COPY into
+      *    PROCEDURE DIVISION.
+      *===============================================================
+       Compute-Id-Stats.
+           Move Function Min(WS-ID-SAMPLE(1) WS-ID-SAMPLE(2)
+               WS-ID-SAMPLE(3) WS-ID-SAMPLE(4) WS-ID-SAMPLE(5))
+               To WS-ID-STAT-MIN
+           Move Function Max(WS-ID-SAMPLE(1) WS-ID-SAMPLE(2)
+               WS-ID-SAMPLE(3) WS-ID-SAMPLE(4) WS-ID-SAMPLE(5))
+               To WS-ID-STAT-MAX
+           Move Function Mean(WS-ID-SAMPLE(1) WS-ID-SAMPLE(2)
+               WS-ID-SAMPLE(3) WS-ID-SAMPLE(4) WS-ID-SAMPLE(5))
+               To WS-ID-STAT-AVG
+           Move Function Standard-Deviation(WS-ID-SAMPLE(1)
+               WS-ID-SAMPLE(2) WS-ID-SAMPLE(3) WS-ID-SAMPLE(4)
+               WS-ID-SAMPLE(5)) To WS-ID-STAT-STDDEV
+           Display ' '
+           Display '  Call Identifier stats across 5 samples:'
+           Perform Display-Id-Stats
+           EXIT.
+
+
+       Display-Id-Stats.
+           Move WS-ID-STAT-MIN    To WS-SHOW-STAT
+           Display '    Min    : ' WS-SHOW-STAT
+           Move WS-ID-STAT-MAX    To WS-SHOW-STAT
+           Display '    Max    : ' WS-SHOW-STAT
+           Move WS-ID-STAT-AVG    To WS-SHOW-STAT
+           Display '    Avg    : ' WS-SHOW-STAT
+           Move WS-ID-STAT-STDDEV To WS-SHOW-STAT
+           Display '    StdDev : ' WS-SHOW-STAT
+           EXIT.
+
+
+       Compute-Lit-Stats.
+           Move Function Min(WS-LIT-SAMPLE(1) WS-LIT-SAMPLE(2)
+               WS-LIT-SAMPLE(3) WS-LIT-SAMPLE(4) WS-LIT-SAMPLE(5))
+               To WS-LIT-STAT-MIN
+           Move Function Max(WS-LIT-SAMPLE(1) WS-LIT-SAMPLE(2)
+               WS-LIT-SAMPLE(3) WS-LIT-SAMPLE(4) WS-LIT-SAMPLE(5))
+               To WS-LIT-STAT-MAX
+           Move Function Mean(WS-LIT-SAMPLE(1) WS-LIT-SAMPLE(2)
+               WS-LIT-SAMPLE(3) WS-LIT-SAMPLE(4) WS-LIT-SAMPLE(5))
+               To WS-LIT-STAT-AVG
+           Move Function Standard-Deviation(WS-LIT-SAMPLE(1)
+               WS-LIT-SAMPLE(2) WS-LIT-SAMPLE(3) WS-LIT-SAMPLE(4)
+               WS-LIT-SAMPLE(5)) To WS-LIT-STAT-STDDEV
+           Display ' '
+           Display '  Call Literal stats across 5 samples:'
+           Perform Display-Lit-Stats
+           EXIT.
+
+
+       Display-Lit-Stats.
+           Move WS-LIT-STAT-MIN    To WS-SHOW-STAT
+           Display '    Min    : ' WS-SHOW-STAT
+           Move WS-LIT-STAT-MAX    To WS-SHOW-STAT
+           Display '    Max    : ' WS-SHOW-STAT
+           Move WS-LIT-STAT-AVG    To WS-SHOW-STAT
+           Display '    Avg    : ' WS-SHOW-STAT
+           Move WS-LIT-STAT-STDDEV To WS-SHOW-STAT
+           Display '    StdDev : ' WS-SHOW-STAT
+           EXIT.
