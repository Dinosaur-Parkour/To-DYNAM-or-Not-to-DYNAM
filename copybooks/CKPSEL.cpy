@@ -0,0 +1,11 @@
+      *===============================================================
+      *    FILE-CONTROL entry for the measurement-loop checkpoint
+      *    file - lets a restarted run resume a Measure-Call-* loop
+      *    mid-measurement instead of from iteration zero.  COPY
+      *    into FILE-CONTROL.
+      *===============================================================
+           SELECT TODYNCKP-FILE ASSIGN TO "TODYNCKP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKP-KEY
+               FILE STATUS IS WS-CKPFILE-STATUS.
