@@ -0,0 +1,9 @@
+      *===============================================================
+      *    FILE-CONTROL entry for the production call-site cost
+      *    extract (pre-summarized from SMF by a separate extraction
+      *    job - see copybooks/SMFFD.cpy for the record layout this
+      *    program expects).  COPY into FILE-CONTROL.
+      *===============================================================
+           SELECT TODYNSMF-FILE ASSIGN TO "TODYNSMF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SMFFILE-STATUS.
