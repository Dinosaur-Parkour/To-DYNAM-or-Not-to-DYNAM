@@ -0,0 +1,9 @@
+      *===============================================================
+      *    FILE-CONTROL entry for the benchmark results history file.
+      *    COPY into FILE-CONTROL.
+      *===============================================================
+           SELECT TODYNRES-FILE ASSIGN TO "TODYNRES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RR-KEY
+               FILE STATUS IS WS-RESFILE-STATUS.
