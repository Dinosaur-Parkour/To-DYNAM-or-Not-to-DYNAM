@@ -0,0 +1,13 @@
+      *===============================================================
+      *    FD and record layout for the capacity-planning extract
+      *    file.  One CSV line per measurement: program,call type,
+      *    module,run date,run time,iteration count,CPU seconds,
+      *    wall seconds - the same figures Write-Result-Rec persists
+      *    to TODYNRES, just in a flat comma-delimited line instead
+      *    of an indexed record, since this file's only reader is a
+      *    spreadsheet import rather than another COBOL program.
+      *    COPY into FILE SECTION.
+      *===============================================================
+       FD  TODYNEXT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-EXTRACT-REC             PIC X(80).
