@@ -0,0 +1,15 @@
+      *===============================================================
+      *    FD and record layout for the measurement-loop checkpoint
+      *    file.  COPY into FILE SECTION.
+      *===============================================================
+       FD  TODYNCKP-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-CKP-REC.
+           05 CKP-KEY.
+              10 CKP-KEY-PROGRAM  PIC X(08).
+              10 CKP-KEY-CALLTYPE PIC X(01).
+              10 CKP-KEY-SAMPLE   PIC 9(02).
+           05 CKP-ITER-DONE       PIC 9(09).
+           05 CKP-ACCUM-CPU       PIC 9(12)V9(6).
+           05 CKP-ACCUM-WALL      PIC 9(09).
+           05 FILLER              PIC X(11).
