@@ -0,0 +1,18 @@
+      *===============================================================
+      *    FD and record layout for the production call-site cost
+      *    extract.  One record per production jobname/module/day,
+      *    already summarized from SMF (type 30 CPU/elapsed plus a
+      *    call-count instrumentation point) by a separate extraction
+      *    job - TODYNREC itself never touches raw SMF.  COPY into
+      *    FILE SECTION.
+      *===============================================================
+       FD  TODYNSMF-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-SMF-EXTRACT-REC.
+           05 SMF-JOBNAME           PIC X(08).
+           05 SMF-PROGRAM-NAME      PIC X(08).
+           05 SMF-RUN-DATE          PIC X(08).
+           05 SMF-CALL-COUNT        PIC 9(09).
+           05 SMF-TOTAL-CPU-SECS    PIC 9(09)V9(06).
+           05 SMF-TOTAL-WALL-SECS   PIC 9(09)V9(02).
+           05 FILLER                PIC X(10).
