@@ -0,0 +1,116 @@
+      *===============================================================
+      *    Open / read / write / close the measurement checkpoint
+      *    file.  Caller moves CKP-KEY-PROGRAM / CKP-KEY-CALLTYPE /
+      *    CKP-KEY-SAMPLE before Perform Read-Checkpoint or
+      *    Write-Checkpoint.  COPY into PROCEDURE DIVISION.  TODYNCKP
+      *    is a VSAM KSDS - jcl/TODYNSETUP.jcl must DEFINE the cluster
+      *    once before the first run; the status '35'/OPEN OUTPUT
+      *    fallback below is a defensive sandbox fallback, not how the
+      *    cluster gets created on real z/OS.
+      *===============================================================
+       Open-Checkpoint-File.
+           Open I-O TODYNCKP-FILE
+           If WS-CKPFILE-STATUS = '35'
+               Open Output TODYNCKP-FILE
+               Close TODYNCKP-FILE
+               Open I-O TODYNCKP-FILE
+           End-If
+           EXIT.
+
+
+       Read-Checkpoint.
+           Move 0 To CKP-ITER-DONE
+           Move 0 To CKP-ACCUM-CPU
+           Move 0 To CKP-ACCUM-WALL
+           Read TODYNCKP-FILE
+               Invalid Key
+                   Continue
+           End-Read
+           EXIT.
+
+
+       Write-Checkpoint.
+           Rewrite WS-CKP-REC
+               Invalid Key
+                   Write WS-CKP-REC
+           End-Rewrite
+           EXIT.
+
+
+       Close-Checkpoint-File.
+           Close TODYNCKP-FILE
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *    Restart beyond a single sample: persist the next sample
+      *    number to run per program/call-type under sentinel
+      *    CKP-KEY-SAMPLE = 0 (re-using CKP-ITER-DONE to hold it), so
+      *    a restart after an abend mid-run resumes at the sample
+      *    that was interrupted instead of re-running already-
+      *    completed samples (whose own per-sample row was already
+      *    reset to 0 on completion, making "done" and "never run"
+      *    otherwise indistinguishable).  Caller resets this back to
+      *    1 at the end of a clean run so the next fresh submission
+      *    starts over at sample 1.
+      *---------------------------------------------------------------
+       Read-Sample-Progress.
+           Move 0 To CKP-KEY-SAMPLE
+           Move 0 To CKP-ITER-DONE
+           Move 0 To CKP-ACCUM-CPU
+           Move 0 To CKP-ACCUM-WALL
+           Read TODYNCKP-FILE
+               Invalid Key
+                   Continue
+           End-Read
+           Move CKP-ITER-DONE To WS-NEXT-SAMPLE-NO
+           If WS-NEXT-SAMPLE-NO = 0
+               Move 1 To WS-NEXT-SAMPLE-NO
+           End-If
+           Perform Reload-Completed-Samples
+           EXIT.
+
+
+      *---------------------------------------------------------------
+      *    A restart resumes measuring at WS-NEXT-SAMPLE-NO, but the
+      *    samples already finished before the abend (1 thru
+      *    WS-NEXT-SAMPLE-NO - 1) still need their values back in
+      *    WS-ID-SAMPLE/WS-LIT-SAMPLE for Compute-Id-Stats/
+      *    Compute-Lit-Stats - each completed sample's own checkpoint
+      *    row (CKP-KEY-SAMPLE = the sample number) still holds its
+      *    final CPU value in CKP-ACCUM-CPU, since Measure-Call-Var/
+      *    Literal stores it there instead of zeroing it out.
+      *---------------------------------------------------------------
+       Reload-Completed-Samples.
+           Perform Varying WS-RELOAD-SAMPLE-NO From 1 By 1
+                   Until WS-RELOAD-SAMPLE-NO >= WS-NEXT-SAMPLE-NO
+               Move WS-RELOAD-SAMPLE-NO To CKP-KEY-SAMPLE
+               Move 0 To CKP-ITER-DONE
+               Move 0 To CKP-ACCUM-CPU
+               Move 0 To CKP-ACCUM-WALL
+               Read TODYNCKP-FILE
+                   Invalid Key
+                       Continue
+               End-Read
+               If CKP-KEY-CALLTYPE = 'I'
+                   Move CKP-ACCUM-CPU
+                       To WS-ID-SAMPLE(WS-RELOAD-SAMPLE-NO)
+               Else
+                   Move CKP-ACCUM-CPU
+                       To WS-LIT-SAMPLE(WS-RELOAD-SAMPLE-NO)
+               End-If
+           End-Perform
+           Move 0 To CKP-KEY-SAMPLE
+           EXIT.
+
+
+       Write-Sample-Progress.
+           Move 0                 To CKP-KEY-SAMPLE
+           Move WS-NEXT-SAMPLE-NO To CKP-ITER-DONE
+           Move 0                 To CKP-ACCUM-CPU
+           Move 0                 To CKP-ACCUM-WALL
+           Rewrite WS-CKP-REC
+               Invalid Key
+                   Write WS-CKP-REC
+           End-Rewrite
+           EXIT.
