@@ -0,0 +1,13 @@
+      *===============================================================
+      *    FD and record layout for the benchmark control/parameter
+      *    file.  COPY into FILE SECTION.
+      *===============================================================
+       FD  TODYNCTL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-CONTROL-REC.
+           05 CTL-ITER-COUNT      PIC 9(09).
+           05 CTL-CHECKPOINT-INT  PIC 9(09).
+           05 CTL-REGRESS-PCT     PIC 9(03).
+           05 CTL-MODULE-NAME     PIC X(08).
+           05 CTL-RECON-PCT       PIC 9(03).
+           05 FILLER              PIC X(48).
