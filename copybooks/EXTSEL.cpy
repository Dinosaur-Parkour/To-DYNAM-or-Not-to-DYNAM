@@ -0,0 +1,10 @@
+      *===============================================================
+      *    FILE-CONTROL entry for the capacity-planning extract file.
+      *    Plain LINE SEQUENTIAL/CSV so the capacity-planning team can
+      *    load the numbers straight into a spreadsheet instead of
+      *    retyping them off a SYSOUT listing.  COPY into FILE-
+      *    CONTROL.
+      *===============================================================
+           SELECT TODYNEXT-FILE ASSIGN TO "TODYNEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTFILE-STATUS.
