@@ -0,0 +1,34 @@
+      *===============================================================
+      *    Capture wall-clock (elapsed) start/end alongside the
+      *    CPUTIME9 CPU-time calls.  Get-End-Wall leaves the raw
+      *    start/end in WS-WALL-START-CS/WS-WALL-END-CS (adjusting
+      *    for a midnight rollover) so the caller computes the
+      *    segment's elapsed centiseconds the same way it already
+      *    computes CPU time - eg
+      *        Compute CKP-ACCUM-WALL =
+      *            CKP-ACCUM-WALL + (WS-WALL-END-CS - WS-WALL-START-CS)
+      *    COPY into PROCEDURE DIVISION.
+      *===============================================================
+       Get-Start-Wall.
+           Accept WS-WALL-TIME From Time
+           Compute WS-WALL-START-CS =
+               ((WS-WALL-HH * 3600) + (WS-WALL-MM * 60) + WS-WALL-SS)
+                   * 100 + WS-WALL-CC
+           EXIT.
+
+
+       Get-End-Wall.
+           Accept WS-WALL-TIME From Time
+           Compute WS-WALL-END-CS =
+               ((WS-WALL-HH * 3600) + (WS-WALL-MM * 60) + WS-WALL-SS)
+                   * 100 + WS-WALL-CC
+           If WS-WALL-END-CS < WS-WALL-START-CS
+               Add 8640000 To WS-WALL-END-CS
+           End-If
+           EXIT.
+
+
+       Display-Wall-Used.
+           Compute WS-WALL-SHOW Rounded = WS-WALL-DIFF-CS / 100
+           Display '    Wall Elapsed (sec)      : ' WS-WALL-SHOW
+           EXIT.
