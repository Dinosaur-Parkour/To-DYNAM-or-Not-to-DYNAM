@@ -0,0 +1,9 @@
+      *===============================================================
+      *    FILE-CONTROL entry for the benchmark run audit trail file.
+      *    COPY into FILE-CONTROL.
+      *===============================================================
+           SELECT TODYNAUD-FILE ASSIGN TO "TODYNAUD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDFILE-STATUS.
