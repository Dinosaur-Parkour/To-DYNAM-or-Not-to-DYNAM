@@ -0,0 +1,7 @@
+      *===============================================================
+      *    FILE-CONTROL entry for the benchmark control/parameter
+      *    file (iteration count per run).  COPY into FILE-CONTROL.
+      *===============================================================
+           SELECT TODYNCTL-FILE ASSIGN TO "TODYNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLFILE-STATUS.
