@@ -0,0 +1,9 @@
+      *===============================================================
+      *    WORKING-STORAGE items supporting writes to the capacity-
+      *    planning extract file.  COPY into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-EXTFILE-CTL.
+           05 WS-EXTFILE-STATUS       PIC X(02).
+           05 WS-EXT-CPU-EDIT         PIC Z(6)9.999999.
+           05 WS-EXT-WALL-EDIT        PIC Z(6)9.99.
+           05 WS-EXT-ITER-EDIT        PIC Z(8)9.
