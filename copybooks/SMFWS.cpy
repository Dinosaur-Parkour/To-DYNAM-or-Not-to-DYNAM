@@ -0,0 +1,6 @@
+      *===============================================================
+      *    WORKING-STORAGE items supporting reads from the production
+      *    call-site cost extract.  COPY into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-SMFFILE-CTL.
+           05 WS-SMFFILE-STATUS   PIC X(02).
