@@ -0,0 +1,23 @@
+      *===============================================================
+      *    WORKING-STORAGE items supporting min/max/average/stddev
+      *    statistics across the 5 repeated Measure-Call-Var /
+      *    Measure-Call-Literal samples taken per run.  COPY into
+      *    WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-STAT-SAMPLES.
+           05 WS-ID-SAMPLE      OCCURS 5 TIMES
+                                 PIC 9(12)V9(6) COMP-5.
+           05 WS-LIT-SAMPLE     OCCURS 5 TIMES
+                                 PIC 9(12)V9(6) COMP-5.
+
+       01  WS-STAT-RESULTS.
+           05 WS-ID-STAT-MIN     PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-ID-STAT-MAX     PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-ID-STAT-AVG     PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-ID-STAT-STDDEV  PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-LIT-STAT-MIN    PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-LIT-STAT-MAX    PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-LIT-STAT-AVG    PIC 9(12)V9(6) COMP-5  Value 0.
+           05 WS-LIT-STAT-STDDEV PIC 9(12)V9(6) COMP-5  Value 0.
+
+       01  WS-SHOW-STAT           PIC  ZZ9.9(6).
