@@ -0,0 +1,45 @@
+      *===============================================================
+      *    Open/write/close logic for the benchmark run audit trail
+      *    file.  COPY AUDWRITE.  Caller must declare WS-PGM-ID PIC
+      *    X(08) Value '<its own PROGRAM-ID>' and WS-COMPILE-OPTS PIC
+      *    X(48) Value '<its CBL directive options>' in WORKING-
+      *    STORAGE.  Perform Write-Audit-Rec once per run, after
+      *    Read-Control-File and before the measurement loops, so the
+      *    record is written even if a later step of the run abends.
+      *    TODYNAUD is a VSAM KSDS - jcl/TODYNSETUP.jcl must DEFINE
+      *    the cluster once before the first run; the status '35'/
+      *    OPEN OUTPUT fallback below is a defensive sandbox fallback,
+      *    not how the cluster gets created on real z/OS.
+      *===============================================================
+       Open-Audit-File.
+           Open I-O TODYNAUD-FILE
+           If WS-AUDFILE-STATUS = '35'
+               Open Output TODYNAUD-FILE
+               Close TODYNAUD-FILE
+               Open I-O TODYNAUD-FILE
+           End-If
+           EXIT.
+
+
+       Write-Audit-Rec.
+           Move Function Current-Date  To WS-AUD-DATE-TIME
+           Move WS-AUD-DATE-TIME(1:8)  To AUD-KEY-DATE
+           Move WS-AUD-DATE-TIME(9:6)  To AUD-KEY-TIME
+           Move WS-PGM-ID              To AUD-KEY-PROGRAM
+           Move WS-PGM-ID              To AUD-PROGRAM-ID
+           Move WS-AUD-USERID          To AUD-USERID
+           Move WS-AUD-JOBNAME         To AUD-JOBNAME
+           Move WS-COMPILE-OPTS        To AUD-COMPILE-OPTS
+           Move AUD-KEY-DATE           To AUD-RUN-DATE
+           Move AUD-KEY-TIME           To AUD-RUN-TIME
+           Write WS-AUDIT-REC
+               Invalid Key
+                   Display '    *** DUPLICATE AUDIT KEY *** ' AUD-KEY
+                           ' NOT WRITTEN TO TODYNAUD'
+           End-Write
+           EXIT.
+
+
+       Close-Audit-File.
+           Close TODYNAUD-FILE
+           EXIT.
