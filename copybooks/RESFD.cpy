@@ -0,0 +1,22 @@
+      *===============================================================
+      *    FD and record layout for the benchmark results history
+      *    file.  COPY into FILE SECTION.
+      *===============================================================
+       FD  TODYNRES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-RESULT-REC.
+           05 RR-KEY.
+              10 RR-KEY-DATE      PIC X(08).
+              10 RR-KEY-TIME      PIC X(06).
+              10 RR-KEY-PROGRAM   PIC X(08).
+              10 RR-KEY-CALLTYPE  PIC X(01).
+              10 RR-KEY-SEQ       PIC 9(04).
+           05 RR-PROGRAM-ID       PIC X(08).
+           05 RR-CALL-TYPE        PIC X(10).
+           05 RR-MODULE-NAME      PIC X(08).
+           05 RR-RUN-DATE         PIC X(08).
+           05 RR-RUN-TIME         PIC X(06).
+           05 RR-CPU-DIFF         PIC 9(12)V9(6).
+           05 RR-WALL-DIFF        PIC 9(07)V9(02).
+           05 RR-ITER-COUNT       PIC 9(09).
+           05 FILLER              PIC X(02).
