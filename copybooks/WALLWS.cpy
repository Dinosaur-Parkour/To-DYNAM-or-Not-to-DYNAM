@@ -0,0 +1,16 @@
+      *===============================================================
+      *    WORKING-STORAGE items for wall-clock (elapsed) timing
+      *    captured alongside CPUTIME-DATA-ITEMS' CPU time.  COPY
+      *    into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-WALL-TIME.
+           05 WS-WALL-HH         PIC 9(02).
+           05 WS-WALL-MM         PIC 9(02).
+           05 WS-WALL-SS         PIC 9(02).
+           05 WS-WALL-CC         PIC 9(02).
+
+       01  WS-WALL-ITEMS.
+           05 WS-WALL-START-CS   PIC 9(09)  COMP-5  Value 0.
+           05 WS-WALL-END-CS     PIC 9(09)  COMP-5  Value 0.
+           05 WS-WALL-DIFF-CS    PIC 9(09)  COMP-5  Value 0.
+           05 WS-WALL-SHOW       PIC ZZZZZ9.99.
