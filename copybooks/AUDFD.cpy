@@ -0,0 +1,20 @@
+      *===============================================================
+      *    FD and record layout for the benchmark run audit trail
+      *    file.  One record per run, identifying who ran it, under
+      *    what jobname, and which compile options the load module
+      *    in effect was built with.  COPY into FILE SECTION.
+      *===============================================================
+       FD  TODYNAUD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  WS-AUDIT-REC.
+           05 AUD-KEY.
+              10 AUD-KEY-DATE        PIC X(08).
+              10 AUD-KEY-TIME        PIC X(06).
+              10 AUD-KEY-PROGRAM     PIC X(08).
+           05 AUD-PROGRAM-ID         PIC X(08).
+           05 AUD-USERID             PIC X(08).
+           05 AUD-JOBNAME            PIC X(08).
+           05 AUD-COMPILE-OPTS       PIC X(48).
+           05 AUD-RUN-DATE           PIC X(08).
+           05 AUD-RUN-TIME           PIC X(06).
+           05 FILLER                 PIC X(11).
