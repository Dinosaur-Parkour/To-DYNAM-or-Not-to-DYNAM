@@ -0,0 +1,49 @@
+      *===============================================================
+      *    Open/write/close logic for the capacity-planning extract
+      *    file.  COPY EXTWRITE.  Perform Write-Extract-Rec right
+      *    alongside Perform Write-Result-Rec - both run off the same
+      *    WS-PGM-ID/WS-CALL-TYPE/WS-MODULE-NAME/CPUTIME-Diff/
+      *    WS-WALL-DIFF-CS/WS-ITER-COUNT/WS-CURR-DATE-TIME that
+      *    Write-Result-Rec already sets up, so call it second.  The
+      *    file is opened EXTEND so repeated runs accumulate one CSV
+      *    line per measurement instead of each run overwriting the
+      *    last (falling back to Output the first time the dataset
+      *    doesn't exist yet, the same OPEN-then-retry idiom RESWRITE/
+      *    AUDWRITE use for their files).
+      *===============================================================
+       Open-Extract-File.
+           Open Extend TODYNEXT-FILE
+           If WS-EXTFILE-STATUS = '35'
+               Open Output TODYNEXT-FILE
+           End-If
+           EXIT.
+
+
+       Write-Extract-Rec.
+           Move WS-ITER-COUNT        To WS-EXT-ITER-EDIT
+           Move CPUTIME-Diff         To WS-EXT-CPU-EDIT
+           Compute WS-EXT-WALL-EDIT = WS-WALL-DIFF-CS / 100
+           Move Spaces To WS-EXTRACT-REC
+           String WS-PGM-ID              Delimited By Space
+                  ','                    Delimited By Size
+                  WS-CALL-TYPE           Delimited By Space
+                  ','                    Delimited By Size
+                  WS-MODULE-NAME         Delimited By Space
+                  ','                    Delimited By Size
+                  WS-CURR-DATE-TIME(1:8) Delimited By Size
+                  ','                    Delimited By Size
+                  WS-CURR-DATE-TIME(9:6) Delimited By Size
+                  ','                    Delimited By Size
+                  WS-EXT-ITER-EDIT       Delimited By Size
+                  ','                    Delimited By Size
+                  WS-EXT-CPU-EDIT        Delimited By Size
+                  ','                    Delimited By Size
+                  WS-EXT-WALL-EDIT       Delimited By Size
+               Into WS-EXTRACT-REC
+           Write WS-EXTRACT-REC
+           EXIT.
+
+
+       Close-Extract-File.
+           Close TODYNEXT-FILE
+           EXIT.
