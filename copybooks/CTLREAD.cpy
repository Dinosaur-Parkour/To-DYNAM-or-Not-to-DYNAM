@@ -0,0 +1,31 @@
+      *===============================================================
+      *    Read the control/parameter file to pick up an overridden
+      *    iteration count.  WS-ITER-COUNT keeps its VALUE-clause
+      *    default of 1000000 when the file is absent, empty, or its
+      *    count is zero.  COPY into PROCEDURE DIVISION.
+      *===============================================================
+       Read-Control-File.
+           Open Input TODYNCTL-FILE
+           If WS-CTLFILE-STATUS = '00'
+               Read TODYNCTL-FILE
+                   At End
+                       Continue
+               End-Read
+               If CTL-ITER-COUNT > 0
+                   Move CTL-ITER-COUNT To WS-ITER-COUNT
+               End-If
+               If CTL-CHECKPOINT-INT > 0
+                   Move CTL-CHECKPOINT-INT To WS-CHECKPOINT-INT
+               End-If
+               If CTL-REGRESS-PCT > 0
+                   Move CTL-REGRESS-PCT To WS-REGRESS-PCT
+               End-If
+               If CTL-MODULE-NAME Not = Spaces
+                   Move CTL-MODULE-NAME To WS-CTL-MODULE-NAME
+               End-If
+               If CTL-RECON-PCT > 0
+                   Move CTL-RECON-PCT To WS-RECON-PCT
+               End-If
+               Close TODYNCTL-FILE
+           End-If
+           EXIT.
