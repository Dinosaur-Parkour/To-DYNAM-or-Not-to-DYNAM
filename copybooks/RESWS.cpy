@@ -0,0 +1,10 @@
+      *===============================================================
+      *    WORKING-STORAGE items supporting writes to the benchmark
+      *    results history file.  COPY into WORKING-STORAGE SECTION.
+      *===============================================================
+       01  WS-RESFILE-CTL.
+           05 WS-RESFILE-STATUS   PIC X(02).
+           05 WS-RESULT-SEQ       PIC 9(04)  Value 0.
+           05 WS-CALL-TYPE        PIC X(10).
+           05 WS-MODULE-NAME      PIC X(08).
+           05 WS-CURR-DATE-TIME   PIC X(21).
