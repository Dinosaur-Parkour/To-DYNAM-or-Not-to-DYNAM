@@ -0,0 +1,62 @@
+//TODYNSET JOB (ACCTNO,'BENCHMARK'),'ONE-TIME SETUP',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*===============================================================
+//* One-time setup: DEFINE the VSAM KSDS clusters TODYNRUN.jcl's
+//* steps expect to find already allocated - TODYNRES, TODYNCKP,
+//* and TODYNAUD are all ORGANIZATION INDEXED, and a COBOL OPEN
+//* OUTPUT cannot create a VSAM KSDS the way it can a QSAM
+//* dataset.  DISP=SHR on those DDs in TODYNRUN.jcl requires the
+//* cluster to already exist at allocation time, so this job has
+//* to run once, successfully, before TODYNRUN.jcl's first
+//* submission.  The copybooks' Open-*-File paragraphs still check
+//* for status '35' and attempt an OPEN OUTPUT as a defensive
+//* fallback (harmless, and enough to let a scratch/sandbox test
+//* run with a non-VSAM ORGANIZATION substituted), but on real
+//* z/OS that fallback never fires once this job has run - the
+//* cluster is always already there.
+//*
+//* TODYNCTL (CTLSEL.cpy) is deliberately NOT defined here - it is
+//* ORGANIZATION IS SEQUENTIAL, not VSAM, and TODYNRUN.jcl's
+//* TODYNCTL DD uses DISP=(MOD,CATLG,CATLG) so it self-allocates an
+//* empty dataset the first time it runs.  Nothing to set up.
+//*
+//* Rerunning this job against clusters that already exist is
+//* harmless - IDCAMS returns a duplicate-name condition on the
+//* DEFINE and the step ends with a non-zero (but non-fatal) RC.
+//* DELETE and redefine instead if you actually want to empty out
+//* a cluster's contents.
+//*===============================================================
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(TODYN.BENCH.TODYNRES)  -
+         INDEXED                              -
+         KEYS(27 0)                           -
+         RECORDSIZE(105 105)                  -
+         RECORDS(1000 500)                    -
+         FREESPACE(10 10)                     -
+         SHAREOPTIONS(2 3) )                  -
+    DATA (NAME(TODYN.BENCH.TODYNRES.DATA))    -
+    INDEX(NAME(TODYN.BENCH.TODYNRES.INDEX))
+
+  DEFINE CLUSTER (NAME(TODYN.BENCH.TODYNCKP)  -
+         INDEXED                              -
+         KEYS(11 0)                           -
+         RECORDSIZE(58 58)                    -
+         RECORDS(200 100)                     -
+         FREESPACE(10 10)                     -
+         SHAREOPTIONS(2 3) )                  -
+    DATA (NAME(TODYN.BENCH.TODYNCKP.DATA))    -
+    INDEX(NAME(TODYN.BENCH.TODYNCKP.INDEX))
+
+  DEFINE CLUSTER (NAME(TODYN.BENCH.TODYNAUD)  -
+         INDEXED                              -
+         KEYS(22 0)                           -
+         RECORDSIZE(119 119)                  -
+         RECORDS(1000 500)                    -
+         FREESPACE(10 10)                     -
+         SHAREOPTIONS(2 3) )                  -
+    DATA (NAME(TODYN.BENCH.TODYNAUD.DATA))    -
+    INDEX(NAME(TODYN.BENCH.TODYNAUD.INDEX))
+/*
