@@ -0,0 +1,198 @@
+//TODYNRUN JOB (ACCTNO,'BENCHMARK'),'TODYNAM SUITE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*===============================================================
+//* Run the TODYNAM benchmark suite end to end:
+//*   STEP1  TODYNAM1  DYNAM    - OPT(2)/ARCH(12)/TUNE(12)
+//*   STEP2  TODYNAM3  DYNAM    - COBOL 4.2-era OPT,DYNAM
+//*   STEP3  TODYNAM6  NODYNAM  - OPT(2)/ARCH(12)/TUNE(12)
+//*   STEP4  TODYNAM2  DYNAM    - OPT(0)/ARCH(12)/TUNE(12)
+//*   STEP5  TODYNAM4  DYNAM    - OPT(0)/ARCH(8)/TUNE(8)
+//*   STEP6  TODYNAM5  DYNAM    - OPT(2)/ARCH(8)/TUNE(8)
+//* Each step gets its own captured SYSOUT dataset instead of a
+//* shared spool listing, and COND= on STEP2 thru STEP6 stops the
+//* comparison run cold the moment an earlier step abends or
+//* returns a non-zero RC, so MAXCC always tells the scheduler
+//* whether this was a clean six-way comparison run.  This job
+//* is meant to run repeatedly (the extract/history files grow
+//* across runs - see req000/TODYNEXT), so every SYSOUT DD uses
+//* DISP=(MOD,CATLG,CATLG) the same as TODYNCTL/TODYNEXT below -
+//* a second and later submission appends to the same cataloged
+//* dataset instead of failing allocation because it already
+//* exists.
+//*
+//* TODYNRES/TODYNCKP/TODYNAUD are VSAM KSDS clusters - run
+//* TODYNSETUP.jcl once beforehand to DEFINE them before the first
+//* submission of this job.  TODYNCTL is a plain sequential dataset
+//* (CTLSEL.cpy), so its DD uses DISP=(MOD,CATLG,CATLG) instead -
+//* that allocates an empty TODYNCTL on the very first run rather
+//* than requiring a pre-existing dataset, and CTLREAD.cpy already
+//* tolerates an absent/empty control record by keeping every
+//* WS-*-default untouched.
+//*
+//* None of the EXEC statements below pass a PARM - &SYSUID/
+//* &JOBNAME do not resolve there (see the PROGRAM-MAIN comment in
+//* each TODYNAMn program), so every step here picks up its run-
+//* identity audit fields from TODYNJOB instead.  A submitter that
+//* wants specific literal userid/jobname text in the audit trail
+//* can still add PARM='text,text' to any EXEC.
+//*===============================================================
+//TODYNLIB  JCLLIB ORDER=TODYN.LOADLIB
+//*
+//STEP1    EXEC PGM=TODYNAM1
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNCKP DD DISP=SHR,DSN=TODYN.BENCH.TODYNCKP
+//TODYNAUD DD DISP=SHR,DSN=TODYN.BENCH.TODYNAUD
+//TODYNEXT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNEXT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNAM1,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=TODYNAM3,COND=(0,NE,STEP1)
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNCKP DD DISP=SHR,DSN=TODYN.BENCH.TODYNCKP
+//TODYNAUD DD DISP=SHR,DSN=TODYN.BENCH.TODYNAUD
+//TODYNEXT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNEXT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNAM3,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=TODYNAM6,COND=((0,NE,STEP1),(0,NE,STEP2))
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNCKP DD DISP=SHR,DSN=TODYN.BENCH.TODYNCKP
+//TODYNAUD DD DISP=SHR,DSN=TODYN.BENCH.TODYNAUD
+//TODYNEXT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNEXT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNAM6,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP4    EXEC PGM=TODYNAM2,COND=((0,NE,STEP1),(0,NE,STEP2),
+//              (0,NE,STEP3))
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNCKP DD DISP=SHR,DSN=TODYN.BENCH.TODYNCKP
+//TODYNAUD DD DISP=SHR,DSN=TODYN.BENCH.TODYNAUD
+//TODYNEXT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNEXT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNAM2,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP5    EXEC PGM=TODYNAM4,COND=((0,NE,STEP1),(0,NE,STEP2),
+//              (0,NE,STEP3),(0,NE,STEP4))
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNCKP DD DISP=SHR,DSN=TODYN.BENCH.TODYNCKP
+//TODYNAUD DD DISP=SHR,DSN=TODYN.BENCH.TODYNAUD
+//TODYNEXT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNEXT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNAM4,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP6    EXEC PGM=TODYNAM5,COND=((0,NE,STEP1),(0,NE,STEP2),
+//              (0,NE,STEP3),(0,NE,STEP4),(0,NE,STEP5))
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNCKP DD DISP=SHR,DSN=TODYN.BENCH.TODYNCKP
+//TODYNAUD DD DISP=SHR,DSN=TODYN.BENCH.TODYNAUD
+//TODYNEXT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNEXT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNAM5,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//*===============================================================
+//* Cross-run comparison report off the history all six steps
+//* above just wrote to TODYN.BENCH.TODYNRES.
+//*===============================================================
+//STEP7    EXEC PGM=TODYNCMP,COND=((0,NE,STEP1),(0,NE,STEP2),
+//              (0,NE,STEP3),(0,NE,STEP4),(0,NE,STEP5),
+//              (0,NE,STEP6))
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNCMP,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
+//*
+//*===============================================================
+//* Reconcile the synthetic loop timings above against real
+//* production call-site cost, pre-summarized from SMF into
+//* TODYN.PROD.TODYNSMF by a separate extraction job (not part of
+//* this suite).
+//*===============================================================
+//STEP8    EXEC PGM=TODYNREC,COND=((0,NE,STEP1),(0,NE,STEP2),
+//              (0,NE,STEP3),(0,NE,STEP4),(0,NE,STEP5),
+//              (0,NE,STEP6))
+//STEPLIB  DD DISP=SHR,DSN=TODYN.LOADLIB
+//TODYNRES DD DISP=SHR,DSN=TODYN.BENCH.TODYNRES
+//TODYNCTL DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.TODYNCTL,
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TODYNSMF DD DISP=SHR,DSN=TODYN.PROD.TODYNSMF
+//SYSOUT   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=TODYN.BENCH.SYSOUT.TODYNREC,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSUDUMP DD SYSOUT=*
