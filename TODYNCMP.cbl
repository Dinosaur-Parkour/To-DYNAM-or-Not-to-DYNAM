@@ -0,0 +1,256 @@
+       CBL OPT(2),DYNAM
+       CBL ARCH(12) TUNE(12)
+       CBL DISPSIGN(SEP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TODYNCMP.
+      *===============================================================
+      *     Cross-run comparison report - reads the TODYNRES history
+      *     file built by TODYNAM1 / TODYNAM3 / TODYNAM6 and lines up
+      *     DYNAM vs NODYNAM call-identifier / call-literal cost with
+      *     the percentage delta between the two call styles.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           COPY CTLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RESFD.
+           COPY CTLFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SW             PIC  X(01)  Value 'N'.
+
+           COPY RESWS.
+           COPY CTLWS.
+
+      *---------------------------------------------------------------
+      *    Program name / description table  (loaded via REDEFINES)
+      *---------------------------------------------------------------
+       01  WS-PROG-TABLE-INIT.
+           05 FILLER.
+              10 FILLER          PIC X(08)   Value 'TODYNAM1'.
+              10 FILLER          PIC X(30)   Value
+                  'DYNAM    - OPT(2)/ARCH(12)   '.
+           05 FILLER.
+              10 FILLER          PIC X(08)   Value 'TODYNAM3'.
+              10 FILLER          PIC X(30)   Value
+                  'DYNAM    - COBOL 4.2 OPT,DYNAM'.
+           05 FILLER.
+              10 FILLER          PIC X(08)   Value 'TODYNAM6'.
+              10 FILLER          PIC X(30)   Value
+                  'NODYNAM  - OPT(2)/ARCH(12)   '.
+
+       01  WS-PROG-TABLE REDEFINES WS-PROG-TABLE-INIT.
+           05 WS-PROG-ROW OCCURS 3 TIMES INDEXED BY WS-PX.
+              10 WS-PROG-NAME    PIC X(08).
+              10 WS-PROG-LABEL   PIC X(30).
+
+      *---------------------------------------------------------------
+      *    Accumulated statistics, one row per program
+      *---------------------------------------------------------------
+       01  WS-STAT-TABLE.
+           05 WS-STAT-ROW OCCURS 3 TIMES INDEXED BY WS-SX.
+              10 WS-ID-SUM       PIC 9(11)V9(6) COMP-5  Value 0.
+              10 WS-ID-CNT       PIC 9(07)      COMP-5  Value 0.
+              10 WS-ID-AVG       PIC 9(12)V9(6) COMP-5  Value 0.
+              10 WS-LIT-SUM      PIC 9(11)V9(6) COMP-5  Value 0.
+              10 WS-LIT-CNT      PIC 9(07)      COMP-5  Value 0.
+              10 WS-LIT-AVG      PIC 9(12)V9(6) COMP-5  Value 0.
+              10 WS-PCT-DELTA    PIC S9(5)V9(2) COMP-5  Value 0.
+              10 WS-REGRESS-CNT  PIC 9(05)      COMP-5  Value 0.
+              10 WS-REGRESS-WORST-PCT
+                                 PIC S9(5)V9(2) COMP-5  Value 0.
+              10 WS-REGRESS-WORST-TYPE
+                                 PIC X(01)               Value Space.
+              10 WS-REGRESS-WORST-DATE
+                                 PIC X(08)               Value Spaces.
+              10 WS-REGRESS-WORST-TIME
+                                 PIC X(06)               Value Spaces.
+
+       01  WS-SHOW-ID-AVG        PIC  ZZ,ZZ9.9(6).
+       01  WS-SHOW-LIT-AVG       PIC  ZZ,ZZ9.9(6).
+       01  WS-SHOW-PCT           PIC  -Z(4)9.99.
+       01  WS-SHOW-REGRESS-PCT   PIC  -Z(4)9.99.
+
+      *---------------------------------------------------------------
+      *    Regression-check work fields - baseline average computed
+      *    from the sums/counts accumulated so far (i.e. BEFORE the
+      *    record currently being read is added in), so each new
+      *    record is judged against the prior history baseline.
+      *---------------------------------------------------------------
+       01  WS-BASELINE-AVG        PIC 9(12)V9(6) COMP-5  Value 0.
+       01  WS-REGRESS-PCT-DELTA   PIC S9(5)V9(2) COMP-5  Value 0.
+
+      *---------------------------------------------------------------
+      *    RR-ITER-COUNT is configurable per run (request 001), so
+      *    RR-CPU-DIFF is only comparable across records once it is
+      *    normalized to a per-call cost - see TODYNREC.cbl's
+      *    Accumulate-Benchmark-Record for the same normalization.
+      *---------------------------------------------------------------
+       01  WS-PER-CALL-CPU        PIC 9(12)V9(6) COMP-5  Value 0.
+
+      *===============================================================
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           Perform Read-Control-File
+           Perform Load-History
+           Perform Compute-Averages
+           Perform Print-Report
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *    Read every results-history record and accumulate sums
+      *    and counts per program / call-type.
+      *--------------------------------------------------------------
+       Load-History.
+           Open Input TODYNRES-FILE
+           If WS-RESFILE-STATUS Not = '00'
+               Display '    *** TODYNRES NOT AVAILABLE (STATUS '
+                       WS-RESFILE-STATUS ') - NO HISTORY TO REPORT'
+                       ' ***'
+           Else
+               Perform Until WS-EOF-SW = 'Y'
+                   Read TODYNRES-FILE Next Record
+                       At End
+                           Move 'Y' To WS-EOF-SW
+                       Not At End
+                           Perform Accumulate-Result
+                   End-Read
+               End-Perform
+               Close TODYNRES-FILE
+           End-If
+           EXIT.
+
+
+       Accumulate-Result.
+           If RR-ITER-COUNT > 0
+               Compute WS-PER-CALL-CPU = RR-CPU-DIFF / RR-ITER-COUNT
+               Perform Varying WS-PX From 1 By 1
+                       Until WS-PX > 3
+                   If WS-PROG-NAME(WS-PX) = RR-KEY-PROGRAM
+                       Set WS-SX To WS-PX
+                       Perform Check-Regression
+                       If RR-KEY-CALLTYPE = 'I'
+                           Add WS-PER-CALL-CPU To WS-ID-SUM(WS-SX)
+                           Add 1               To WS-ID-CNT(WS-SX)
+                       Else
+                           Add WS-PER-CALL-CPU To WS-LIT-SUM(WS-SX)
+                           Add 1               To WS-LIT-CNT(WS-SX)
+                       End-If
+                       Set WS-PX To 4
+                   End-If
+               End-Perform
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Flag a call-overhead regression - judge the record just
+      *    read against the baseline average of everything already
+      *    accumulated for that program/call-type, before this
+      *    record is folded into the sum/count itself.
+      *--------------------------------------------------------------
+       Check-Regression.
+           Move 0 To WS-BASELINE-AVG
+           If RR-KEY-CALLTYPE = 'I'
+               If WS-ID-CNT(WS-SX) > 0
+                   Compute WS-BASELINE-AVG =
+                       WS-ID-SUM(WS-SX) / WS-ID-CNT(WS-SX)
+               End-If
+           Else
+               If WS-LIT-CNT(WS-SX) > 0
+                   Compute WS-BASELINE-AVG =
+                       WS-LIT-SUM(WS-SX) / WS-LIT-CNT(WS-SX)
+               End-If
+           End-If
+           If WS-BASELINE-AVG > 0
+               Compute WS-REGRESS-PCT-DELTA Rounded =
+                   ((WS-PER-CALL-CPU - WS-BASELINE-AVG) /
+                        WS-BASELINE-AVG) * 100
+               If WS-REGRESS-PCT-DELTA > WS-REGRESS-PCT
+                   Add 1 To WS-REGRESS-CNT(WS-SX)
+                   If WS-REGRESS-PCT-DELTA > WS-REGRESS-WORST-PCT(WS-SX)
+                       Move WS-REGRESS-PCT-DELTA
+                                        To WS-REGRESS-WORST-PCT(WS-SX)
+                       Move RR-KEY-CALLTYPE
+                                        To WS-REGRESS-WORST-TYPE(WS-SX)
+                       Move RR-KEY-DATE To WS-REGRESS-WORST-DATE(WS-SX)
+                       Move RR-KEY-TIME To WS-REGRESS-WORST-TIME(WS-SX)
+                   End-If
+               End-If
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Average each program's identifier / literal cost and the
+      *    percentage delta between the two call styles.
+      *--------------------------------------------------------------
+       Compute-Averages.
+           Perform Varying WS-SX From 1 By 1
+                   Until WS-SX > 3
+               If WS-ID-CNT(WS-SX) > 0
+                   Compute WS-ID-AVG(WS-SX) Rounded =
+                       WS-ID-SUM(WS-SX) / WS-ID-CNT(WS-SX)
+               End-If
+               If WS-LIT-CNT(WS-SX) > 0
+                   Compute WS-LIT-AVG(WS-SX) Rounded =
+                       WS-LIT-SUM(WS-SX) / WS-LIT-CNT(WS-SX)
+               End-If
+               If WS-ID-AVG(WS-SX) > 0
+                   Compute WS-PCT-DELTA(WS-SX) Rounded =
+                       ((WS-LIT-AVG(WS-SX) - WS-ID-AVG(WS-SX)) /
+                            WS-ID-AVG(WS-SX)) * 100
+               End-If
+           End-Perform
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    One-page side-by-side comparison report.
+      *--------------------------------------------------------------
+       Print-Report.
+           Display ' '
+           Display 'TODYNAM DYNAM vs NODYNAM CALL-OVERHEAD COMPARISON'
+           Display '=================================================='
+           Perform Varying WS-SX From 1 By 1
+                   Until WS-SX > 3
+               Move WS-ID-AVG(WS-SX)   To WS-SHOW-ID-AVG
+               Move WS-LIT-AVG(WS-SX)  To WS-SHOW-LIT-AVG
+               Move WS-PCT-DELTA(WS-SX) To WS-SHOW-PCT
+               Display ' '
+               Display WS-PROG-NAME(WS-SX) '  ' WS-PROG-LABEL(WS-SX)
+               Display '    Call Identifier avg CPU : '
+                       WS-SHOW-ID-AVG
+               Display '    Call Literal    avg CPU : '
+                       WS-SHOW-LIT-AVG
+               Display '    Literal vs Identifier pct delta : '
+                       WS-SHOW-PCT '%'
+               If WS-REGRESS-CNT(WS-SX) > 0
+                   Move WS-REGRESS-WORST-PCT(WS-SX) To
+                       WS-SHOW-REGRESS-PCT
+                   Display '    *** REGRESSION *** ' WS-REGRESS-CNT
+                       (WS-SX) ' sample(s) exceeded the '
+                       WS-REGRESS-PCT '% tolerance - worst: '
+                       WS-SHOW-REGRESS-PCT '% on '
+                       WS-REGRESS-WORST-DATE(WS-SX) ' '
+                       WS-REGRESS-WORST-TIME(WS-SX) ' ('
+                       WS-REGRESS-WORST-TYPE(WS-SX) ')'
+               End-If
+           End-Perform
+           Display ' '
+           Display '=================================================='
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Control/parameter file read  (shared copybook) - picks up
+      *    the regression tolerance percentage (CTL-REGRESS-PCT).
+      *--------------------------------------------------------------
+           COPY CTLREAD.
