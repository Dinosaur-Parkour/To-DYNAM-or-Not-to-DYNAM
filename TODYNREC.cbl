@@ -0,0 +1,281 @@
+       CBL OPT(2),DYNAM
+       CBL ARCH(12) TUNE(12)
+       CBL DISPSIGN(SEP)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TODYNREC.
+      *===============================================================
+      *     Reconciliation report - compares the TODYNAM1-6 synthetic
+      *     loop benchmark's per-call cost (TODYNRES) against the
+      *     real per-call cost production jobs actually pay calling
+      *     the same module, as pre-summarized from SMF into
+      *     TODYNSMF by a separate extraction job.  The point is to
+      *     confirm the microbenchmark numbers are representative
+      *     before they get used to justify a shop-wide DYNAM/NODYNAM
+      *     recompile project.
+      *===============================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY RESSEL.
+           COPY CTLSEL.
+           COPY SMFSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY RESFD.
+           COPY CTLFD.
+           COPY SMFFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SW              PIC  X(01)  Value 'N'.
+
+           COPY RESWS.
+           COPY CTLWS.
+           COPY SMFWS.
+
+      *---------------------------------------------------------------
+      *    Benchmark per-call cost, accumulated per distinct module
+      *    name found in TODYNRES.  CPU/wall totals are divided by
+      *    RR-ITER-COUNT as each record is folded in, so a mix of
+      *    runs made with different control-file iteration counts
+      *    still averages to a true per-call cost.
+      *---------------------------------------------------------------
+       01  WS-MODULE-COUNT         PIC  9(03)  COMP-5  Value 0.
+       01  WS-MODULE-TABLE.
+           05 WS-MOD-ROW OCCURS 10 TIMES INDEXED BY WS-MX.
+              10 WS-MOD-NAME        PIC X(08).
+              10 WS-MOD-CPU-SUM     PIC 9(12)V9(6) COMP-5  Value 0.
+              10 WS-MOD-WALL-SUM    PIC 9(09)V9(2) COMP-5  Value 0.
+              10 WS-MOD-CALL-CNT    PIC 9(09)      COMP-5  Value 0.
+              10 WS-MOD-CPU-AVG     PIC 9(12)V9(6) COMP-5  Value 0.
+              10 WS-MOD-WALL-AVG    PIC 9(09)V9(2) COMP-5  Value 0.
+
+       01  WS-PER-CALL-CPU         PIC  9(12)V9(6) COMP-5  Value 0.
+       01  WS-PER-CALL-WALL        PIC  9(09)V9(2) COMP-5  Value 0.
+
+      *---------------------------------------------------------------
+      *    Production per-call cost and the variance against the
+      *    matching benchmark module average.
+      *---------------------------------------------------------------
+       01  WS-PROD-CPU-PER-CALL    PIC  9(12)V9(6) COMP-5  Value 0.
+       01  WS-PROD-WALL-PER-CALL   PIC  9(09)V9(2) COMP-5  Value 0.
+       01  WS-CPU-VARIANCE-PCT     PIC S9(5)V9(2)  COMP-5  Value 0.
+       01  WS-WALL-VARIANCE-PCT    PIC S9(5)V9(2)  COMP-5  Value 0.
+       01  WS-MATCH-FOUND-SW       PIC  X(01)      Value 'N'.
+
+       01  WS-SHOW-PROD-CPU        PIC  ZZZZ9.999999.
+       01  WS-SHOW-BENCH-CPU       PIC  ZZZZ9.999999.
+       01  WS-SHOW-VARIANCE-PCT    PIC  -Z(4)9.99.
+       01  WS-SHOW-PROD-WALL       PIC  ZZZZ9.99.
+       01  WS-SHOW-BENCH-WALL      PIC  ZZZZ9.99.
+       01  WS-SHOW-WALL-VAR-PCT    PIC  -Z(4)9.99.
+
+      *===============================================================
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------
+       PROGRAM-MAIN.
+           Perform Read-Control-File
+           Perform Load-Benchmark-Averages
+           Perform Reconcile-Production-Extract
+           GOBACK.
+
+
+      *--------------------------------------------------------------
+      *    Read every TODYNRES record and accumulate CPU/wall per-
+      *    call cost by module name (RR-MODULE-NAME), combining both
+      *    call-identifier and call-literal samples into one "cost of
+      *    calling this module" figure the way production experiences
+      *    it - a production call site doesn't care whether the
+      *    benchmark measured it as an identifier or literal call.
+      *--------------------------------------------------------------
+       Load-Benchmark-Averages.
+           Open Input TODYNRES-FILE
+           If WS-RESFILE-STATUS Not = '00'
+               Display '    *** TODYNRES NOT AVAILABLE (STATUS '
+                       WS-RESFILE-STATUS ') - NO BENCHMARK HISTORY'
+                       ' TO RECONCILE ***'
+           Else
+               Move 'N' To WS-EOF-SW
+               Perform Until WS-EOF-SW = 'Y'
+                   Read TODYNRES-FILE Next Record
+                       At End
+                           Move 'Y' To WS-EOF-SW
+                       Not At End
+                           If RR-ITER-COUNT > 0
+                               Perform Accumulate-Benchmark-Record
+                           End-If
+                   End-Read
+               End-Perform
+               Close TODYNRES-FILE
+               Perform Compute-Benchmark-Averages
+           End-If
+           EXIT.
+
+
+       Accumulate-Benchmark-Record.
+           Compute WS-PER-CALL-CPU  = RR-CPU-DIFF  / RR-ITER-COUNT
+           Compute WS-PER-CALL-WALL = RR-WALL-DIFF / RR-ITER-COUNT
+           Perform Find-Or-Add-Module
+           Add WS-PER-CALL-CPU  To WS-MOD-CPU-SUM(WS-MX)
+           Add WS-PER-CALL-WALL To WS-MOD-WALL-SUM(WS-MX)
+           Add 1                To WS-MOD-CALL-CNT(WS-MX)
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Locate RR-MODULE-NAME's row in WS-MODULE-TABLE, adding a
+      *    new row the first time a module name is seen.  WS-MX is
+      *    left pointing at the matching (or newly added) row.
+      *--------------------------------------------------------------
+       Find-Or-Add-Module.
+           Set WS-MATCH-FOUND-SW To 'N'
+           If WS-MODULE-COUNT > 0
+               Perform Varying WS-MX From 1 By 1
+                       Until WS-MX > WS-MODULE-COUNT
+                   If WS-MOD-NAME(WS-MX) = RR-MODULE-NAME
+                       Move 'Y' To WS-MATCH-FOUND-SW
+                       Set WS-MX To WS-MODULE-COUNT
+                   End-If
+               End-Perform
+           End-If
+           If WS-MATCH-FOUND-SW = 'N' And WS-MODULE-COUNT < 10
+               Add 1 To WS-MODULE-COUNT
+               Set WS-MX To WS-MODULE-COUNT
+               Move RR-MODULE-NAME To WS-MOD-NAME(WS-MX)
+           End-If
+           EXIT.
+
+
+       Compute-Benchmark-Averages.
+           Perform Varying WS-MX From 1 By 1
+                   Until WS-MX > WS-MODULE-COUNT
+               If WS-MOD-CALL-CNT(WS-MX) > 0
+                   Compute WS-MOD-CPU-AVG(WS-MX) Rounded =
+                       WS-MOD-CPU-SUM(WS-MX) / WS-MOD-CALL-CNT(WS-MX)
+                   Compute WS-MOD-WALL-AVG(WS-MX) Rounded =
+                       WS-MOD-WALL-SUM(WS-MX) / WS-MOD-CALL-CNT(WS-MX)
+               End-If
+           End-Perform
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Read the production call-site extract and print the
+      *    reconciliation line for each record that matches a module
+      *    the benchmark actually measured.
+      *--------------------------------------------------------------
+       Reconcile-Production-Extract.
+           Open Input TODYNSMF-FILE
+           Display ' '
+           Display 'TODYNAM SYNTHETIC-BENCHMARK VS PRODUCTION '
+                   'RECONCILIATION'
+           Display '=================================================='
+           If WS-SMFFILE-STATUS Not = '00'
+               Display '    *** TODYNSMF NOT AVAILABLE (STATUS '
+                       WS-SMFFILE-STATUS ') - NOTHING TO RECONCILE'
+                       ' ***'
+           Else
+               Move 'N' To WS-EOF-SW
+               Perform Until WS-EOF-SW = 'Y'
+                   Read TODYNSMF-FILE
+                       At End
+                           Move 'Y' To WS-EOF-SW
+                       Not At End
+                           Perform Reconcile-One-Extract-Record
+                   End-Read
+               End-Perform
+               Close TODYNSMF-FILE
+           End-If
+           Display '=================================================='
+           EXIT.
+
+
+       Reconcile-One-Extract-Record.
+           Set WS-MATCH-FOUND-SW To 'N'
+           If SMF-CALL-COUNT > 0
+               Perform Varying WS-MX From 1 By 1
+                       Until WS-MX > WS-MODULE-COUNT
+                   If WS-MOD-NAME(WS-MX) = SMF-PROGRAM-NAME
+                       Move 'Y' To WS-MATCH-FOUND-SW
+                       Perform Show-Reconciliation-Line
+                       Set WS-MX To WS-MODULE-COUNT
+                   End-If
+               End-Perform
+           End-If
+           If WS-MATCH-FOUND-SW = 'N'
+               Display ' '
+               Display SMF-JOBNAME '  ' SMF-PROGRAM-NAME '  '
+                       SMF-RUN-DATE
+               Display '    *** NO BENCHMARK HISTORY FOR THIS MODULE -'
+                       ' CANNOT RECONCILE ***'
+           End-If
+           EXIT.
+
+
+       Show-Reconciliation-Line.
+           Compute WS-PROD-CPU-PER-CALL =
+               SMF-TOTAL-CPU-SECS / SMF-CALL-COUNT
+           Compute WS-PROD-WALL-PER-CALL =
+               SMF-TOTAL-WALL-SECS / SMF-CALL-COUNT
+           Move 0 To WS-CPU-VARIANCE-PCT
+           If WS-MOD-CPU-AVG(WS-MX) > 0
+               Compute WS-CPU-VARIANCE-PCT Rounded =
+                   ((WS-PROD-CPU-PER-CALL - WS-MOD-CPU-AVG(WS-MX)) /
+                        WS-MOD-CPU-AVG(WS-MX)) * 100
+           End-If
+           Move WS-PROD-CPU-PER-CALL   To WS-SHOW-PROD-CPU
+           Move WS-MOD-CPU-AVG(WS-MX)  To WS-SHOW-BENCH-CPU
+           Move WS-CPU-VARIANCE-PCT    To WS-SHOW-VARIANCE-PCT
+           Display ' '
+           Display SMF-JOBNAME '  ' SMF-PROGRAM-NAME '  '
+                   SMF-RUN-DATE
+           Display '    Production CPU per call  . . : '
+                   WS-SHOW-PROD-CPU
+           Display '    Benchmark  CPU per call  . . : '
+                   WS-SHOW-BENCH-CPU
+           Display '    Variance (prod vs benchmark) : '
+                   WS-SHOW-VARIANCE-PCT '%'
+           If WS-CPU-VARIANCE-PCT > WS-RECON-PCT
+               Display '    *** NOT REPRESENTATIVE *** benchmark '
+                       'understates real call cost by more than '
+                       WS-RECON-PCT '%'
+           End-If
+           If WS-CPU-VARIANCE-PCT < 0 - WS-RECON-PCT
+               Display '    *** NOT REPRESENTATIVE *** benchmark '
+                       'overstates real call cost by more than '
+                       WS-RECON-PCT '%'
+           End-If
+           Move 0 To WS-WALL-VARIANCE-PCT
+           If WS-MOD-WALL-AVG(WS-MX) > 0
+               Compute WS-WALL-VARIANCE-PCT Rounded =
+                   ((WS-PROD-WALL-PER-CALL - WS-MOD-WALL-AVG(WS-MX)) /
+                        WS-MOD-WALL-AVG(WS-MX)) * 100
+           End-If
+           Move WS-PROD-WALL-PER-CALL  To WS-SHOW-PROD-WALL
+           Move WS-MOD-WALL-AVG(WS-MX) To WS-SHOW-BENCH-WALL
+           Move WS-WALL-VARIANCE-PCT   To WS-SHOW-WALL-VAR-PCT
+           Display '    Production Wall per call . . : '
+                   WS-SHOW-PROD-WALL
+           Display '    Benchmark  Wall per call . . : '
+                   WS-SHOW-BENCH-WALL
+           Display '    Variance (prod vs benchmark) : '
+                   WS-SHOW-WALL-VAR-PCT '%'
+           If WS-WALL-VARIANCE-PCT > WS-RECON-PCT
+               Display '    *** NOT REPRESENTATIVE *** benchmark '
+                       'understates real wall time by more than '
+                       WS-RECON-PCT '%'
+           End-If
+           If WS-WALL-VARIANCE-PCT < 0 - WS-RECON-PCT
+               Display '    *** NOT REPRESENTATIVE *** benchmark '
+                       'overstates real wall time by more than '
+                       WS-RECON-PCT '%'
+           End-If
+           EXIT.
+
+
+      *--------------------------------------------------------------
+      *    Control/parameter file read  (shared copybook) - picks up
+      *    the reconciliation variance tolerance (CTL-RECON-PCT).
+      *--------------------------------------------------------------
+           COPY CTLREAD.
